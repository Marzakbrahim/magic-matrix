@@ -1,227 +1,806 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Matrix.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-      * Les entrées de l'utilisateurs :
-       01 MATRICE.
-           05 MAT OCCURS 9 PIC X(3).
-
-      * indice pour parcourir la matrice :
-       01 I PIC 9(2).
-       01 J PIC 9(2).
-      * La taille de la matrice :
-       01 TAILLE PIC 9(2).
-
-
-      * Le nombre de composants  :
-       01 NB-COMP PIC 9(4).
-
-      * La structure de la matrice qui permet de faire le calcul :
-       01 Tab-Matrix.
-           05 Ligne                 OCCURS 3 INDEXED BY IND-Ligne.
-             10 Colonne             OCCURS 3 INDEXED BY IND-col.
-               15 Valeur            PIC 9(3).
-
-      * 8 DANS Sommes est calculée comme suivant :  Taille-somme = 2 * TAILLE  + 2
-       01 Sommes.
-           05 Sm   OCCURS 8 PIC 9(4).
-
-
-      * variable pour stocker la somme des indicies
-       01 SOMME-INDICES                        PIC 9(2).
-
-
-      * boléan pour savoir si c'est magique ou pas :
-       01 Magique  PIC X.
-           88 Magique-Oui  VALUE 'Y'.
-           88 Magique-Non  VALUE 'N'.
-
-      * variable intermidaire pour mettre l'entre de l'utilisateur :
-      * 01 Test-string PIC X(10) VALUE "  HIM".
-       01 interm PIC 9(3).
-
-
-
-       PROCEDURE DIVISION.
-
-      *********************
-       PROGRAMME-PRINCIPAL.
-      *********************
-      * L'intéligence général du programme.
-           PERFORM INITIALISATION-DEB THRU INITIALISATION-FIN
-           PERFORM TRAITEMENTS-DEB THRU TRAITEMENTS-FIN
-           PERFORM FIN
-           .
-
-
-      ********************
-       INITIALISATION-DEB.
-      ********************
-           INITIALISE Tab-Matrix
-                      SOMME-INDICES
-                      I
-                      J
-                      interm
-                      MATRICE
-           MOVE 3 TO TAILLE
-           COMPUTE NB-COMP = TAILLE * TAILLE
-           SET Magique-Oui TO TRUE
-
-           DISPLAY '***********************'
-           DISPLAY '*** Matrice magique ***'
-           DISPLAY '***********************'
-      *     DISPLAY "mon test string : '" FUNCTION TRIM(Test-string) "'"
-           .
-      **************************
-       INITIALISATION-FIN. EXIT.
-      **************************
-
-      ***************
-       CONTROLES-DEB.
-      ***************
-      *>      IF MATRICE IS NOT NUMERIC
-      *>        DISPLAY "Attention, vous n'avez pas entre un nombre !"
-      *>        PERFORM TRAITEMENTS-DEB THRU TRAITEMENTS-FIN
-      *>      END-IF
-      *>      .
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-COMP
-               IF FUNCTION TRIM(MAT(I)) NOT NUMERIC
-                 DISPLAY "Attention, nombre non valide !"
-                 PERFORM TRAITEMENTS-DEB THRU TRAITEMENTS-FIN
-               END-IF
-           END-PERFORM
-           .
-      *********************
-       CONTROLES-FIN. EXIT.
-      *********************
-
-
-      *****************
-       TRAITEMENTS-DEB.
-      *****************
-           PERFORM RecevoirMatrix THRU FIN-RecevoirMatrix
-           PERFORM CONTROLES-DEB THRU CONTROLES-FIN
-           PERFORM Calcule THRU FIN-Calcule
-
-           .
-      ************************
-       TRAITEMENTS-FIN. EXIT.
-      ************************
-
-
-
-      *------------------------------------------------------------------------
-      **************
-       RecevoirMatrix.
-      **************
-           MOVE 9 TO NB-COMP
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-COMP
-             DISPLAY "ENTRER LA " I " imme VALEUR "
-             ACCEPT MAT(I)
-           END-PERFORM
-
-           .
-      ******************
-       FIN-RecevoirMatrix. EXIT.
-      ******************
-
-      *------------------------------------------------------------------------
-
-
-      ***********
-       Calcule.
-      ***********
-      *    Remplissage du tableau :
-      *     MOVE Matrix TO Tab-Matrix
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-COMP
-               MOVE FUNCTION  TRIM(MAT(I)) TO interm
-               MOVE interm TO MAT(I)
-      *         DISPLAY I "ime composant de la matrice : '"MAT(I) "'"
-           END-PERFORM
-           MOVE MATRICE TO Tab-Matrix
-
-
-
-      ************************* Calcule : *************************************
-
-      * LES LIGNES :
-           PERFORM VARYING IND-ligne FROM 1 BY 1
-                                               UNTIL IND-ligne > TAILLE
-             PERFORM VARYING IND-Col FROM 1 BY 1
-                                               UNTIL IND-Col > TAILLE
-               ADD Valeur(IND-ligne IND-Col) TO Sm(IND-ligne)
-             END-PERFORM
-      *       DISPLAY "somme de la ligne " IND-ligne " est "
-      *                                                   Sm(IND-ligne)
-           END-PERFORM
-
-
-      ** LES colonnes :
-           PERFORM VARYING IND-Col FROM 1 BY 1
-                                               UNTIL IND-Col > TAILLE
-             PERFORM VARYING IND-ligne FROM 1 BY 1
-                                               UNTIL IND-ligne > TAILLE
-                 ADD Valeur(IND-ligne IND-Col) TO Sm(IND-Col + TAILLE)
-             END-PERFORM
-      *       DISPLAY "somme de la colonne " IND-col " est "
-      *                                      Sm(IND-Col + TAILLE)
-           END-PERFORM
-
-
-
-      * LA DIAGONALE :
-           PERFORM VARYING IND-Col FROM 1 BY 1
-                                               UNTIL IND-Col > TAILLE
-                 ADD Valeur(IND-col IND-Col) TO Sm(2 * TAILLE + 1)
-           END-PERFORM
-      *     DISPLAY "somme Diagonale 2 : " Sm( 2 * TAILLE + 1 )
-
-      * La diagonale 2 :
-           PERFORM VARYING IND-ligne FROM 1 BY 1 UNTIL IND-ligne > 3
-             PERFORM VARYING IND-col FROM 1 BY 1 UNTIL IND-col > 3
-               COMPUTE SOMME-INDICES = IND-ligne + IND-col
-               IF SOMME-INDICES = 4
-                 ADD Valeur(IND-ligne IND-col)
-                                         TO Sm( 2 * TAILLE + 2 )
-               END-IF
-             END-PERFORM
-           END-PERFORM
-      *     DISPLAY "somme Diagonale 2 : " Sm( 2 * TAILLE + 2 )
-
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I = 8
-             IF Sm(I) NOT = Sm(I + 1)
-               SET Magique-Non TO TRUE
-             END-IF
-           END-PERFORM
-
-
-           IF Magique-Oui
-             DISPLAY "-------------------------------"
-             DISPLAY "-  Yes, Matrice magique !!!!  -"
-             DISPLAY "-------------------------------"
-           ELSE
-               DISPLAY "-----------------------------------"
-               DISPLAY "-  C'est pas une matrice magique  -"
-               DISPLAY "-----------------------------------"
-           END-IF
-
-
-           .
-      ***************
-       FIN-Calcule. EXIT.
-      ***************
-
-
-      ******
-       FIN.
-      ******
-           DISPLAY 'Fin de traitement.'
-           STOP RUN.
-       END PROGRAM Matrix.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Matrix.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Extrait nocturne du CMS des casse-tete, une matrice par
+      * enregistrement, pour les traitements en lot.
+           SELECT MATRIX-IN       ASSIGN "MATIN"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS IS ST-IN.
+
+      * Piste d'audit des matrices verifiees (pour la revue de
+      * fin de semaine) : on y ajoute, on n'y ecrase jamais.
+           SELECT MATRIX-AUDIT    ASSIGN "AUDITLOG"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS IS ST-AUDIT.
+
+      * Rapport de synthese du lot (magique / pas magique).
+           SELECT MATRIX-RAPPORT  ASSIGN "RAPPORT"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS IS ST-RPT.
+
+      * Compteur de reprise, pour redemarrer un lot interrompu
+      * sans tout revalider depuis le premier enregistrement.
+           SELECT MATRIX-CKPT     ASSIGN "CHECKPT"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS IS ST-CKPT.
+
+      * Export delimite pour le script d'import InDesign de
+      * l'equipe de mise en page.
+           SELECT MATRIX-EXPORT   ASSIGN "EXPORTCSV"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS IS ST-EXP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MATRIX-IN.
+           COPY MATRECIN.
+
+       FD  MATRIX-AUDIT.
+           COPY AUDITREC.
+
+       FD  MATRIX-RAPPORT.
+           COPY RAPPREC.
+
+       FD  MATRIX-CKPT.
+           COPY CKPTREC.
+
+       FD  MATRIX-EXPORT.
+           COPY EXPORTREC.
+
+       WORKING-STORAGE SECTION.
+
+      * indice pour parcourir la matrice :
+       01 I PIC 9(2).
+       01 J PIC 9(2).
+      * La taille de la matrice :
+       01 TAILLE PIC 9(2).
+
+      * Le nombre de composants  :
+       01 NB-COMP PIC 9(4).
+      * Le nombre de sommes a controler pour cette taille :
+      * (2 * TAILLE lignes/colonnes + 2 diagonales)
+       01 NB-SOMMES PIC 9(2).
+
+      * La structure de la matrice et des sommes, partagee avec
+      * MatrixGen :
+       COPY MATRDEF.
+
+      * variable pour stocker la somme des indicies
+       01 SOMME-INDICES                        PIC 9(2).
+
+      * boléan pour savoir si c'est magique ou pas :
+       01 Magique  PIC X.
+           88 Magique-Oui  VALUE 'Y'.
+           88 Magique-Non  VALUE 'N'.
+
+      * Mode de saisie : interactif au terminal, ou lot depuis
+      * l'extrait du CMS.
+       01 MODE-SAISIE-REP  PIC X.
+       01 MODE-SAISIE      PIC X.
+           88 MODE-INTERACTIF  VALUE 'I'.
+           88 MODE-BATCH       VALUE 'B'.
+
+      * Bornes de controle pour les valeurs de cellule (0/0 =
+      * pas de controle de bornes, seulement la non-numericite) :
+       01 VAL-MIN PIC S9(3).
+       01 VAL-MAX PIC S9(3).
+       01 CTRL-BORNES PIC X.
+           88 CTRL-BORNES-ACTIVES    VALUE 'O'.
+           88 CTRL-BORNES-INACTIVES  VALUE 'N'.
+
+      * Etat de la cellule en cours de controle :
+       01 CTRL-CELLULE PIC X.
+           88 CELLULE-OK       VALUE 'O'.
+           88 CELLULE-KO       VALUE 'N'.
+
+      * Une matrice rejetee (lot) n'est pas passee a Calcule :
+       01 CTRL-MATRICE PIC X.
+           88 Matrice-Acceptee VALUE 'O'.
+           88 Matrice-Rejetee  VALUE 'N'.
+
+      * Option d'export CSV pour l'equipe de mise en page :
+       01 EXPORT-REP PIC X.
+       01 EXPORT-ACTIF PIC X.
+           88 Export-Demande    VALUE 'O'.
+           88 Export-Non-Demande VALUE 'N'.
+
+      * Compteurs du lot pour le rapport de synthese :
+       01 NB-TRAITES       PIC 9(8) VALUE 0.
+       01 NB-MAGIQUE-OUI   PIC 9(8) VALUE 0.
+       01 NB-MAGIQUE-NON   PIC 9(8) VALUE 0.
+       01 NB-REJETS        PIC 9(8) VALUE 0.
+
+      * Reprise sur incident : intervalle de points de controle
+      * et dernier enregistrement connu comme traite.
+       01 NB-CKPT-INTERVAL PIC 9(4) VALUE 100.
+       01 NB-REPRISE       PIC 9(8) VALUE 0.
+       01 NB-LUS           PIC 9(8) VALUE 0.
+
+      * Un lot neuf ne doit pas reprendre au point de controle
+      * laisse par le lot precedent : on ne consulte CHECKPT que
+      * si l'operateur confirme une reprise sur incident.
+       01 REPRISE-REP      PIC X.
+       01 REPRISE-ACTIF    PIC X.
+           88 Reprise-Demandee     VALUE 'O'.
+           88 Reprise-Non-Demandee VALUE 'N'.
+
+      * Drapeaux de fin de fichier / d'ouverture :
+       01 CTRL-FIN-FICHIER PIC X.
+           88 Fin-Fichier-In   VALUE 'O'.
+           88 Pas-Fin-Fichier-In VALUE 'N'.
+       01 ST-IN     PIC X(02).
+       01 ST-AUDIT  PIC X(02).
+       01 ST-RPT    PIC X(02).
+       01 ST-CKPT   PIC X(02).
+       01 ST-EXP    PIC X(02).
+
+      * Horodatage pour la piste d'audit :
+       01 HORODATE        PIC X(26).
+       01 AAAAMMJJ        PIC 9(08).
+       01 HHMMSSCC        PIC 9(08).
+
+      * Zones de travail pour la construction des lignes
+      * delimitees (export CSV et rapport) :
+       01 LIGNE-CSV       PIC X(512).
+       01 PTR-CSV         PIC 9(04).
+       01 CHAMP-NUM       PIC -9(04).
+
+      * Zone de travail pour les compteurs du rapport de synthese,
+      * qui sont sur 8 chiffres (NB-TRAITES et consorts) et
+      * deborderaient de CHAMP-NUM au-dela de 9999 matrices :
+       01 CHAMP-CPT       PIC -9(08).
+
+
+       PROCEDURE DIVISION.
+
+      *********************
+       PROGRAMME-PRINCIPAL.
+      *********************
+      * L'intéligence général du programme.
+           PERFORM INITIALISATION-DEB THRU INITIALISATION-FIN
+           IF MODE-BATCH
+             PERFORM TRAITEMENT-BATCH THRU FIN-TRAITEMENT-BATCH
+           ELSE
+             PERFORM TRAITEMENTS-DEB THRU TRAITEMENTS-FIN
+           END-IF
+           PERFORM FIN
+           .
+
+
+      ********************
+       INITIALISATION-DEB.
+      ********************
+           INITIALIZE Tab-Matrix
+                      SOMME-INDICES
+                      I
+                      J
+                      TAILLE
+                      MATRICE
+                      Sommes
+
+           DISPLAY '***********************'
+           DISPLAY '*** Matrice magique ***'
+           DISPLAY '***********************'
+
+           DISPLAY "MODE DE SAISIE : (I)NTERACTIF OU (B)ATCH ? "
+           ACCEPT MODE-SAISIE-REP
+           IF MODE-SAISIE-REP = 'B' OR MODE-SAISIE-REP = 'b'
+             SET MODE-BATCH TO TRUE
+           ELSE
+             SET MODE-INTERACTIF TO TRUE
+           END-IF
+
+           IF MODE-BATCH
+             DISPLAY "REPRISE D'UN LOT INTERROMPU (O/N) ? "
+             ACCEPT REPRISE-REP
+             IF REPRISE-REP = 'O' OR REPRISE-REP = 'o'
+               SET Reprise-Demandee TO TRUE
+             ELSE
+               SET Reprise-Non-Demandee TO TRUE
+             END-IF
+           END-IF
+
+           IF MODE-INTERACTIF
+             DISPLAY "TAILLE DE LA MATRICE (2 A 8) : "
+             ACCEPT TAILLE
+           END-IF
+           IF TAILLE < 2 OR TAILLE > 8
+             MOVE 3 TO TAILLE
+           END-IF
+           COMPUTE NB-COMP = TAILLE * TAILLE
+           COMPUTE NB-SOMMES = 2 * TAILLE + 2
+           SET Magique-Oui TO TRUE
+
+           MOVE 0 TO VAL-MIN
+           MOVE 0 TO VAL-MAX
+           SET CTRL-BORNES-INACTIVES TO TRUE
+           IF MODE-INTERACTIF
+             DISPLAY "VALEUR MINIMUM AUTORISEE (0000 = PAS DE BORNE) : "
+             ACCEPT VAL-MIN
+             DISPLAY "VALEUR MAXIMUM AUTORISEE (0000 = PAS DE BORNE) : "
+             ACCEPT VAL-MAX
+             IF VAL-MIN NOT = 0 OR VAL-MAX NOT = 0
+               SET CTRL-BORNES-ACTIVES TO TRUE
+             END-IF
+           END-IF
+
+      * Demandee dans les deux modes : le lot hebdomadaire est
+      * justement le cas d'usage vise par l'export (plus de
+      * recopie a la main des carres verifies vers l'outil de
+      * mise en page).
+           SET Export-Non-Demande TO TRUE
+           DISPLAY "EXPORT CSV DES MATRICES VERIFIEES (O/N) ? "
+           ACCEPT EXPORT-REP
+           IF EXPORT-REP = 'O' OR EXPORT-REP = 'o'
+             SET Export-Demande TO TRUE
+           END-IF
+
+           SET Pas-Fin-Fichier-In TO TRUE
+           .
+      **************************
+       INITIALISATION-FIN. EXIT.
+      **************************
+
+      ***************
+       CONTROLES-DEB.
+      ***************
+      * Controle chaque cellule de MATRICE et signale precisement
+      * l'indice et la raison du rejet (non numerique, ou hors
+      * bornes lorsque des bornes sont actives). En mode
+      * interactif on ne resaisit que la cellule fautive ; en
+      * mode lot on rejette la matrice entiere (elle est comptee
+      * et tracee dans le rapport, pas dans Calcule).
+           SET Matrice-Acceptee TO TRUE
+           MOVE 1 TO I
+           PERFORM UNTIL I > NB-COMP
+             SET CELLULE-OK TO TRUE
+             IF MAT(I) NOT NUMERIC
+               SET CELLULE-KO TO TRUE
+               DISPLAY "Attention, la valeur " I
+                       " n'est pas numerique !"
+             ELSE
+               IF CTRL-BORNES-ACTIVES
+                 IF MAT(I) < VAL-MIN OR MAT(I) > VAL-MAX
+                   SET CELLULE-KO TO TRUE
+                   MOVE VAL-MIN TO CHAMP-NUM
+                   DISPLAY "Attention, la valeur " I
+                           " est hors limites (" CHAMP-NUM
+                           " a " WITH NO ADVANCING
+                   MOVE VAL-MAX TO CHAMP-NUM
+                   DISPLAY CHAMP-NUM ") !"
+                 END-IF
+               END-IF
+             END-IF
+             IF CELLULE-OK
+               ADD 1 TO I
+             ELSE
+               IF MODE-INTERACTIF
+                 PERFORM RESAISIE-CELLULE THRU FIN-RESAISIE-CELLULE
+               ELSE
+                 SET Matrice-Rejetee TO TRUE
+                 ADD 1 TO I
+               END-IF
+             END-IF
+           END-PERFORM
+           .
+      *********************
+       CONTROLES-FIN. EXIT.
+      *********************
+
+      ******************
+       RESAISIE-CELLULE.
+      ******************
+           DISPLAY "RESAISIR LA VALEUR " I " : "
+           ACCEPT MAT(I)
+           .
+      **********************
+       FIN-RESAISIE-CELLULE. EXIT.
+      **********************
+
+
+      *****************
+       TRAITEMENTS-DEB.
+      *****************
+           PERFORM RecevoirMatrix THRU FIN-RecevoirMatrix
+           PERFORM CONTROLES-DEB THRU CONTROLES-FIN
+           IF Matrice-Rejetee
+             DISPLAY "Matrice rejetee, verifiez les valeurs saisies."
+           ELSE
+             PERFORM Calcule THRU FIN-Calcule
+             PERFORM ENREGISTRER-AUDIT THRU FIN-ENREGISTRER-AUDIT
+             IF Export-Demande
+               PERFORM EXPORTER-MATRICE THRU FIN-EXPORTER-MATRICE
+             END-IF
+           END-IF
+           .
+      ************************
+       TRAITEMENTS-FIN. EXIT.
+      ************************
+
+
+
+      *-----------------------------------------------------------------
+      **************
+       RecevoirMatrix.
+      **************
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-COMP
+             DISPLAY "ENTRER LA " I " imme VALEUR "
+             ACCEPT MAT(I)
+           END-PERFORM
+
+           .
+      ******************
+       FIN-RecevoirMatrix. EXIT.
+      ******************
+
+      *-----------------------------------------------------------------
+
+
+      ***********
+       Calcule.
+      ***********
+      *    Remplissage du tableau, case par case : Tab-Matrix est
+      *    dimensionne au maximum (8x8) alors que MATRICE n'est
+      *    compacte que sur TAILLE * TAILLE cases, d'ou le calcul
+      *    de l'indice lineaire plutot qu'un MOVE de groupe.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > TAILLE
+             PERFORM VARYING J FROM 1 BY 1 UNTIL J > TAILLE
+               COMPUTE SOMME-INDICES = (I - 1) * TAILLE + J
+               MOVE MAT(SOMME-INDICES) TO Valeur(I J)
+             END-PERFORM
+           END-PERFORM
+
+      ************************* Calcule : *************************************
+
+      * LES LIGNES :
+           PERFORM VARYING IND-ligne FROM 1 BY 1
+                                               UNTIL IND-ligne > TAILLE
+             PERFORM VARYING IND-Col FROM 1 BY 1
+                                               UNTIL IND-Col > TAILLE
+               ADD Valeur(IND-ligne IND-Col) TO Sm(IND-ligne)
+             END-PERFORM
+           END-PERFORM
+
+
+      ** LES colonnes :
+           PERFORM VARYING IND-Col FROM 1 BY 1
+                                               UNTIL IND-Col > TAILLE
+             PERFORM VARYING IND-ligne FROM 1 BY 1
+                                               UNTIL IND-ligne > TAILLE
+                 ADD Valeur(IND-ligne IND-Col) TO Sm(IND-Col + TAILLE)
+             END-PERFORM
+           END-PERFORM
+
+
+      * LA DIAGONALE PRINCIPALE :
+           PERFORM VARYING IND-Col FROM 1 BY 1
+                                               UNTIL IND-Col > TAILLE
+                 ADD Valeur(IND-col IND-Col) TO Sm(2 * TAILLE + 1)
+           END-PERFORM
+
+      * La diagonale secondaire :
+           PERFORM VARYING IND-ligne FROM 1 BY 1
+                                               UNTIL IND-ligne > TAILLE
+             PERFORM VARYING IND-col FROM 1 BY 1 UNTIL IND-col > TAILLE
+               COMPUTE SOMME-INDICES = IND-ligne + IND-col
+               IF SOMME-INDICES = TAILLE + 1
+                 ADD Valeur(IND-ligne IND-col)
+                                         TO Sm(2 * TAILLE + 2)
+               END-IF
+             END-PERFORM
+           END-PERFORM
+
+           SET Magique-Oui TO TRUE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I = NB-SOMMES
+             IF Sm(I) NOT = Sm(I + 1)
+               SET Magique-Non TO TRUE
+             END-IF
+           END-PERFORM
+
+
+           IF Magique-Oui
+             MOVE Sm(1) TO CHAMP-NUM
+             DISPLAY "-------------------------------"
+             DISPLAY "-  Yes, Matrice magique !!!!  -"
+             DISPLAY "-  Constante magique : " CHAMP-NUM "        -"
+             DISPLAY "-------------------------------"
+           ELSE
+             DISPLAY "-----------------------------------"
+             DISPLAY "-  C'est pas une matrice magique  -"
+             DISPLAY "-----------------------------------"
+             PERFORM AFFICHER-DIAGNOSTIC THRU FIN-AFFICHER-DIAGNOSTIC
+           END-IF
+
+
+           .
+      ***************
+       FIN-Calcule. EXIT.
+      ***************
+
+      **********************
+       AFFICHER-DIAGNOSTIC.
+      **********************
+      * Detaille chaque ligne/colonne/diagonale, sa somme reelle
+      * et la constante attendue (Sm(1)), pour pointer precisement
+      * ou une matrice soumise au jeu-concours "repere l'erreur"
+      * casse le carre.
+           MOVE Sm(1) TO CHAMP-NUM
+           DISPLAY "    Constante attendue (ligne 1) : " CHAMP-NUM
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > TAILLE
+             IF Sm(I) NOT = Sm(1)
+               MOVE Sm(I) TO CHAMP-NUM
+               DISPLAY "    LIGNE " I " : " CHAMP-NUM
+                       " (ecart de " WITH NO ADVANCING
+               MOVE Sm(1) TO CHAMP-NUM
+               DISPLAY CHAMP-NUM " attendu)"
+             END-IF
+           END-PERFORM
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > TAILLE
+             COMPUTE I = TAILLE + J
+             IF Sm(I) NOT = Sm(1)
+               MOVE Sm(I) TO CHAMP-NUM
+               DISPLAY "    COLONNE " J " : " CHAMP-NUM
+                       " (ecart de " WITH NO ADVANCING
+               MOVE Sm(1) TO CHAMP-NUM
+               DISPLAY CHAMP-NUM " attendu)"
+             END-IF
+           END-PERFORM
+           IF Sm(2 * TAILLE + 1) NOT = Sm(1)
+             MOVE Sm(2 * TAILLE + 1) TO CHAMP-NUM
+             DISPLAY "    DIAGONALE PRINCIPALE : " CHAMP-NUM
+                     " (ecart de " WITH NO ADVANCING
+             MOVE Sm(1) TO CHAMP-NUM
+             DISPLAY CHAMP-NUM " attendu)"
+           END-IF
+           IF Sm(2 * TAILLE + 2) NOT = Sm(1)
+             MOVE Sm(2 * TAILLE + 2) TO CHAMP-NUM
+             DISPLAY "    DIAGONALE SECONDAIRE : " CHAMP-NUM
+                     " (ecart de " WITH NO ADVANCING
+             MOVE Sm(1) TO CHAMP-NUM
+             DISPLAY CHAMP-NUM " attendu)"
+           END-IF
+           .
+      **************************
+       FIN-AFFICHER-DIAGNOSTIC. EXIT.
+      **************************
+
+
+      *-----------------------------------------------------------------
+      *****************
+       TRAITEMENT-BATCH.
+      *****************
+      * Traite en lot toutes les matrices de l'extrait du CMS,
+      * en reprenant apres le dernier point de controle si un lot
+      * precedent a ete interrompu.
+           PERFORM OUVRIR-FICHIERS-BATCH THRU FIN-OUVRIR-FICHIERS-BATCH
+           PERFORM SAUTER-JUSQU-A-REPRISE
+                   THRU FIN-SAUTER-JUSQU-A-REPRISE
+
+           PERFORM LIRE-MATRICE-SUIVANTE
+                   THRU FIN-LIRE-MATRICE-SUIVANTE
+           PERFORM UNTIL Fin-Fichier-In
+             ADD 1 TO NB-LUS
+             ADD 1 TO NB-TRAITES
+             PERFORM CONTROLES-DEB THRU CONTROLES-FIN
+             IF Matrice-Rejetee
+               ADD 1 TO NB-REJETS
+             ELSE
+               PERFORM Calcule THRU FIN-Calcule
+               IF Magique-Oui
+                 ADD 1 TO NB-MAGIQUE-OUI
+                 PERFORM ENREGISTRER-LIGNE-RAPPORT
+                         THRU FIN-ENREGISTRER-LIGNE-RAPPORT
+               ELSE
+                 ADD 1 TO NB-MAGIQUE-NON
+               END-IF
+               PERFORM ENREGISTRER-AUDIT THRU FIN-ENREGISTRER-AUDIT
+               IF Export-Demande
+                 PERFORM EXPORTER-MATRICE THRU FIN-EXPORTER-MATRICE
+               END-IF
+             END-IF
+             IF FUNCTION MOD(NB-LUS, NB-CKPT-INTERVAL) = 0
+               PERFORM ECRIRE-CHECKPOINT THRU FIN-ECRIRE-CHECKPOINT
+             END-IF
+             PERFORM LIRE-MATRICE-SUIVANTE
+                   THRU FIN-LIRE-MATRICE-SUIVANTE
+           END-PERFORM
+
+           PERFORM ECRIRE-CHECKPOINT THRU FIN-ECRIRE-CHECKPOINT
+           PERFORM RAPPORT-FIN-LOT THRU FIN-RAPPORT-FIN-LOT
+           PERFORM FERMER-FICHIERS-BATCH THRU FIN-FERMER-FICHIERS-BATCH
+           .
+      *********************
+       FIN-TRAITEMENT-BATCH. EXIT.
+      *********************
+
+      **************************
+       OUVRIR-FICHIERS-BATCH.
+      **************************
+           OPEN INPUT MATRIX-IN
+           IF ST-IN NOT = '00'
+             DISPLAY "Impossible d'ouvrir MATIN, code etat " ST-IN "."
+             DISPLAY "Lot annule."
+             STOP RUN
+           END-IF
+           OPEN EXTEND MATRIX-AUDIT
+           IF ST-AUDIT = '35' OR ST-AUDIT = '05'
+             OPEN OUTPUT MATRIX-AUDIT
+           END-IF
+           IF ST-AUDIT NOT = '00'
+             DISPLAY "Impossible d'ouvrir AUDITLOG, code etat "
+                     ST-AUDIT "."
+             DISPLAY "Lot annule."
+             STOP RUN
+           END-IF
+           OPEN OUTPUT MATRIX-RAPPORT
+           IF ST-RPT NOT = '00'
+             DISPLAY "Impossible d'ouvrir RAPPORT, code etat " ST-RPT
+                     "."
+             DISPLAY "Lot annule."
+             STOP RUN
+           END-IF
+           MOVE SPACES TO RAPPORT-RECORD
+           STRING "RAPPORT DE SYNTHESE - MATRICE MAGIQUE"
+                  DELIMITED BY SIZE INTO RAPPORT-RECORD
+           WRITE RAPPORT-RECORD
+           IF Export-Demande
+             OPEN OUTPUT MATRIX-EXPORT
+           END-IF
+           .
+      ******************************
+       FIN-OUVRIR-FICHIERS-BATCH. EXIT.
+      ******************************
+
+      **************************
+       FERMER-FICHIERS-BATCH.
+      **************************
+           CLOSE MATRIX-IN
+           CLOSE MATRIX-AUDIT
+           CLOSE MATRIX-RAPPORT
+           IF Export-Demande
+             CLOSE MATRIX-EXPORT
+           END-IF
+           .
+      ******************************
+       FIN-FERMER-FICHIERS-BATCH. EXIT.
+      ******************************
+
+      ***************************
+       SAUTER-JUSQU-A-REPRISE.
+      ***************************
+      * Relit le dernier point de controle connu (s'il existe) et
+      * saute les enregistrements deja traites lors d'un lot
+      * precedent avant de reprendre la verification. Un lot qui
+      * n'est pas annonce comme une reprise repart de zero et
+      * efface le point de controle laisse par le lot precedent.
+           MOVE 0 TO NB-REPRISE
+           IF Reprise-Demandee
+             OPEN INPUT MATRIX-CKPT
+             IF ST-CKPT = '00'
+               PERFORM UNTIL ST-CKPT NOT = '00'
+                 READ MATRIX-CKPT
+                   AT END
+                     CONTINUE
+                   NOT AT END
+                     MOVE CKPT-DERNIER-NUM TO NB-REPRISE
+                 END-READ
+               END-PERFORM
+               CLOSE MATRIX-CKPT
+             END-IF
+             IF NB-REPRISE > 0
+               DISPLAY "Reprise apres l'enregistrement " NB-REPRISE
+               PERFORM UNTIL NB-LUS >= NB-REPRISE OR Fin-Fichier-In
+                 READ MATRIX-IN
+                   AT END
+                     SET Fin-Fichier-In TO TRUE
+                   NOT AT END
+                     ADD 1 TO NB-LUS
+                 END-READ
+               END-PERFORM
+             END-IF
+           ELSE
+             PERFORM ECRIRE-CHECKPOINT THRU FIN-ECRIRE-CHECKPOINT
+           END-IF
+           .
+      ***************************
+       FIN-SAUTER-JUSQU-A-REPRISE. EXIT.
+      ***************************
+
+      *****************************
+       LIRE-MATRICE-SUIVANTE.
+      *****************************
+      * Lit l'enregistrement suivant de l'extrait et le deverse
+      * dans MATRICE/TAILLE pour le soumettre aux controles.
+           READ MATRIX-IN
+             AT END
+               SET Fin-Fichier-In TO TRUE
+             NOT AT END
+               MOVE TAILLE-REC TO TAILLE
+               IF TAILLE < 2 OR TAILLE > 8
+                 MOVE 3 TO TAILLE
+               END-IF
+               COMPUTE NB-COMP = TAILLE * TAILLE
+               COMPUTE NB-SOMMES = 2 * TAILLE + 2
+               INITIALIZE Tab-Matrix Sommes
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-COMP
+                 MOVE VAL-REC(I) TO MAT(I)
+               END-PERFORM
+           END-READ
+           .
+      *********************************
+       FIN-LIRE-MATRICE-SUIVANTE. EXIT.
+      *********************************
+
+      **********************
+       ECRIRE-CHECKPOINT.
+      **********************
+      * CHECKPT ne conserve que le dernier point de controle connu
+      * (voir CKPTREC.cpy) : on ecrase l'enregistrement precedent a
+      * chaque appel au lieu de l'ajouter, sans quoi le fichier
+      * grossirait indefiniment au fil des lots.
+           OPEN OUTPUT MATRIX-CKPT
+           MOVE NB-LUS TO CKPT-DERNIER-NUM
+           WRITE CKPT-RECORD
+           CLOSE MATRIX-CKPT
+           .
+      ******************************
+       FIN-ECRIRE-CHECKPOINT. EXIT.
+      ******************************
+
+      ***************************
+       ENREGISTRER-LIGNE-RAPPORT.
+      ***************************
+      * Une ligne par matrice magique trouvee dans le lot, avec
+      * son numero d'enregistrement dans l'extrait et sa constante
+      * magique (Sm(1)).
+           MOVE SPACES TO RAPPORT-RECORD
+           MOVE NB-LUS TO CHAMP-CPT
+           MOVE Sm(1) TO CHAMP-NUM
+           STRING "  MATRICE MAGIQUE No " DELIMITED BY SIZE
+                  CHAMP-CPT DELIMITED BY SIZE
+                  " - CONSTANTE : " DELIMITED BY SIZE
+                  CHAMP-NUM DELIMITED BY SIZE
+             INTO RAPPORT-RECORD
+           WRITE RAPPORT-RECORD
+           .
+      ***************************
+       FIN-ENREGISTRER-LIGNE-RAPPORT. EXIT.
+      ***************************
+
+      **********************
+       RAPPORT-FIN-LOT.
+      **********************
+      * Synthese du lot : total traite, magique / pas magique.
+      * La constante magique de chaque matrice magique a deja ete
+      * ecrite au fil du lot par ENREGISTRER-LIGNE-RAPPORT.
+           MOVE SPACES TO RAPPORT-RECORD
+           MOVE NB-TRAITES TO CHAMP-CPT
+           STRING "TOTAL MATRICES TRAITEES : " DELIMITED BY SIZE
+                  CHAMP-CPT DELIMITED BY SIZE
+             INTO RAPPORT-RECORD
+           WRITE RAPPORT-RECORD
+
+           MOVE SPACES TO RAPPORT-RECORD
+           MOVE NB-MAGIQUE-OUI TO CHAMP-CPT
+           STRING "MATRICES MAGIQUES        : " DELIMITED BY SIZE
+                  CHAMP-CPT DELIMITED BY SIZE
+             INTO RAPPORT-RECORD
+           WRITE RAPPORT-RECORD
+
+           MOVE SPACES TO RAPPORT-RECORD
+           MOVE NB-MAGIQUE-NON TO CHAMP-CPT
+           STRING "MATRICES NON MAGIQUES    : " DELIMITED BY SIZE
+                  CHAMP-CPT DELIMITED BY SIZE
+             INTO RAPPORT-RECORD
+           WRITE RAPPORT-RECORD
+
+           MOVE SPACES TO RAPPORT-RECORD
+           MOVE NB-REJETS TO CHAMP-CPT
+           STRING "MATRICES REJETEES        : " DELIMITED BY SIZE
+                  CHAMP-CPT DELIMITED BY SIZE
+             INTO RAPPORT-RECORD
+           WRITE RAPPORT-RECORD
+
+           DISPLAY "Total matrices traitees  : " NB-TRAITES
+           DISPLAY "Matrices magiques        : " NB-MAGIQUE-OUI
+           DISPLAY "Matrices non magiques     : " NB-MAGIQUE-NON
+           DISPLAY "Matrices rejetees        : " NB-REJETS
+           .
+      ******************************
+       FIN-RAPPORT-FIN-LOT. EXIT.
+      ******************************
+
+
+      *-----------------------------------------------------------------
+      **********************
+       ENREGISTRER-AUDIT.
+      **********************
+      * Ajoute un enregistrement de la matrice controlee, de ses
+      * sommes et du verdict final a la piste d'audit, avec
+      * l'horodatage du traitement.
+           ACCEPT AAAAMMJJ FROM DATE YYYYMMDD
+           ACCEPT HHMMSSCC FROM TIME
+           MOVE SPACES TO HORODATE
+           STRING AAAAMMJJ "-" HHMMSSCC DELIMITED BY SIZE
+             INTO HORODATE
+
+           IF MODE-INTERACTIF
+             OPEN EXTEND MATRIX-AUDIT
+             IF ST-AUDIT = '35' OR ST-AUDIT = '05'
+               OPEN OUTPUT MATRIX-AUDIT
+             END-IF
+           END-IF
+
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE HORODATE TO AUDIT-HORODATE
+           MOVE TAILLE TO AUDIT-TAILLE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-COMP
+             MOVE MAT(I) TO AUDIT-MATRICE(I)
+           END-PERFORM
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-SOMMES
+             MOVE Sm(I) TO AUDIT-SOMMES(I)
+           END-PERFORM
+           MOVE Magique TO AUDIT-MAGIQUE
+           WRITE AUDIT-RECORD
+
+           IF MODE-INTERACTIF
+             CLOSE MATRIX-AUDIT
+           END-IF
+           .
+      ******************************
+       FIN-ENREGISTRER-AUDIT. EXIT.
+      ******************************
+
+      *-----------------------------------------------------------------
+      **********************
+       EXPORTER-MATRICE.
+      **********************
+      * Ecrit la matrice, ses sommes et le drapeau magique sous
+      * forme d'une ligne delimitee par des virgules, pour
+      * l'import direct dans l'outil de mise en page.
+           MOVE SPACES TO LIGNE-CSV
+           MOVE 1 TO PTR-CSV
+           STRING TAILLE DELIMITED BY SIZE
+             INTO LIGNE-CSV WITH POINTER PTR-CSV
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-COMP
+             MOVE MAT(I) TO CHAMP-NUM
+             STRING "," DELIMITED BY SIZE
+                    CHAMP-NUM DELIMITED BY SIZE
+               INTO LIGNE-CSV WITH POINTER PTR-CSV
+           END-PERFORM
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-SOMMES
+             MOVE Sm(I) TO CHAMP-NUM
+             STRING "," DELIMITED BY SIZE
+                    CHAMP-NUM DELIMITED BY SIZE
+               INTO LIGNE-CSV WITH POINTER PTR-CSV
+           END-PERFORM
+           STRING "," DELIMITED BY SIZE
+                  Magique DELIMITED BY SIZE
+             INTO LIGNE-CSV WITH POINTER PTR-CSV
+           MOVE LIGNE-CSV TO EXPORT-RECORD
+           IF MODE-INTERACTIF
+             OPEN EXTEND MATRIX-EXPORT
+             IF ST-EXP = '35' OR ST-EXP = '05'
+               OPEN OUTPUT MATRIX-EXPORT
+             END-IF
+           END-IF
+           WRITE EXPORT-RECORD
+           IF MODE-INTERACTIF
+             CLOSE MATRIX-EXPORT
+           END-IF
+           .
+      ******************************
+       FIN-EXPORTER-MATRICE. EXIT.
+      ******************************
+
+
+      ******
+       FIN.
+      ******
+           DISPLAY 'Fin de traitement.'
+           STOP RUN.
+       END PROGRAM Matrix.
