@@ -0,0 +1,301 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MatrixGen.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Le carre genere, au format que Matrix lit en mode lot
+      * (MATRECIN.cpy), pour l'envoyer directement a la
+      * verification sans ressaisie.
+           SELECT MATRIX-GEN-OUT  ASSIGN "MATGENOUT"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS IS ST-OUT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MATRIX-GEN-OUT.
+           COPY MATRECIN.
+
+       WORKING-STORAGE SECTION.
+
+      * indice pour parcourir la matrice :
+       01 I PIC 9(2).
+       01 J PIC 9(2).
+      * La taille de la matrice (impaire, methode siamoise) :
+       01 TAILLE PIC 9(2).
+
+      * Le nombre de composants :
+       01 NB-COMP PIC 9(4).
+       01 NB-SOMMES PIC 9(2).
+
+      * La structure de la matrice et des sommes, partagee avec
+      * Matrix :
+       COPY MATRDEF.
+
+      * variable pour stocker la somme des indicies
+       01 SOMME-INDICES PIC 9(2).
+
+      * boléan pour savoir si le carre genere est magique :
+       01 Magique  PIC X.
+           88 Magique-Oui  VALUE 'Y'.
+           88 Magique-Non  VALUE 'N'.
+
+      * Position courante et valeur courante de la methode
+      * siamoise :
+       01 GEN-I     PIC 9(2).
+       01 GEN-J     PIC 9(2).
+       01 GEN-VAL   PIC S9(4).
+       01 GEN-NEW-I PIC 9(2).
+       01 GEN-NEW-J PIC 9(2).
+
+      * Constante magique naturelle (1..TAILLE*TAILLE) et decalage
+      * applique a chaque case pour obtenir la constante demandee :
+       01 CSTE-NATURELLE PIC S9(5).
+       01 CSTE-DEMANDEE  PIC S9(5).
+       01 CSTE-DECALAGE  PIC S9(4).
+       01 CSTE-RESTE     PIC S9(5).
+
+      * Options de l'operateur :
+       01 REP-VERIF PIC X.
+           88 Verif-Demandee     VALUE 'O'.
+           88 Verif-Non-Demandee VALUE 'N'.
+       01 REP-ECRIRE PIC X.
+           88 Ecriture-Demandee     VALUE 'O'.
+           88 Ecriture-Non-Demandee VALUE 'N'.
+
+       01 ST-OUT PIC X(02).
+
+      * Champ edite utilise pour afficher une valeur signee sans le
+      * signe "+" parasite qu'ajoute l'affichage brut d'un champ
+      * DISPLAY signe (meme convention que CHAMP-NUM dans Matrix) :
+       01 CHAMP-NUM PIC -9(04).
+
+
+       PROCEDURE DIVISION.
+
+      *********************
+       PROGRAMME-PRINCIPAL.
+      *********************
+      * Genere un carre magique impair par la methode siamoise,
+      * le decale eventuellement pour obtenir la constante magique
+      * demandee, l'affiche, et peut le revalider ou l'ecrire pour
+      * Matrix avant publication.
+           PERFORM INITIALISATION-DEB THRU INITIALISATION-FIN
+           PERFORM GENERER-CARRE THRU FIN-GENERER-CARRE
+           PERFORM APPLIQUER-DECALAGE THRU FIN-APPLIQUER-DECALAGE
+           PERFORM PUBLIER-CARRE THRU FIN-PUBLIER-CARRE
+           IF Verif-Demandee
+             PERFORM VERIFIER-CARRE THRU FIN-VERIFIER-CARRE
+           END-IF
+           IF Ecriture-Demandee
+             PERFORM ECRIRE-MATIN THRU FIN-ECRIRE-MATIN
+           END-IF
+           PERFORM FIN
+           .
+
+      ********************
+       INITIALISATION-DEB.
+      ********************
+           INITIALIZE Tab-Matrix Sommes MATRICE SOMME-INDICES
+
+           DISPLAY '*******************************'
+           DISPLAY '*** Generateur carre magique ***'
+           DISPLAY '*******************************'
+
+           DISPLAY "TAILLE IMPAIRE DU CARRE (3, 5 OU 7) : "
+           ACCEPT TAILLE
+           IF TAILLE NOT NUMERIC
+                OR TAILLE < 3 OR TAILLE > 7
+                OR FUNCTION MOD(TAILLE, 2) = 0
+             DISPLAY "Taille invalide, 5 est utilisee par defaut."
+             MOVE 5 TO TAILLE
+           END-IF
+           COMPUTE NB-COMP = TAILLE * TAILLE
+           COMPUTE NB-SOMMES = 2 * TAILLE + 2
+           COMPUTE CSTE-NATURELLE = TAILLE * (NB-COMP + 1) / 2
+
+           DISPLAY "CONSTANTE MAGIQUE ATTENDUE (0 = " CSTE-NATURELLE
+                   " PAR DEFAUT) : "
+           ACCEPT CSTE-DEMANDEE
+
+           DISPLAY "REVALIDER LE CARRE GENERE (O/N) ? "
+           ACCEPT REP-VERIF
+           DISPLAY "ECRIRE LE CARRE POUR MATRIX (O/N) ? "
+           ACCEPT REP-ECRIRE
+           .
+      **************************
+       INITIALISATION-FIN. EXIT.
+      **************************
+
+      *****************
+       GENERER-CARRE.
+      *****************
+      * Methode siamoise : on part du milieu de la premiere ligne,
+      * on avance en diagonale (une ligne vers le haut, une colonne
+      * vers la droite, avec rebouclage), et si la case est deja
+      * occupee on redescend d'une ligne a la meme colonne.
+           COMPUTE GEN-I = 1
+           COMPUTE GEN-J = (TAILLE + 1) / 2
+           PERFORM VARYING GEN-VAL FROM 1 BY 1 UNTIL GEN-VAL > NB-COMP
+             MOVE GEN-VAL TO Valeur(GEN-I GEN-J)
+
+             COMPUTE GEN-NEW-I = GEN-I - 1
+             IF GEN-NEW-I < 1
+               MOVE TAILLE TO GEN-NEW-I
+             END-IF
+             COMPUTE GEN-NEW-J = GEN-J + 1
+             IF GEN-NEW-J > TAILLE
+               MOVE 1 TO GEN-NEW-J
+             END-IF
+
+             IF Valeur(GEN-NEW-I GEN-NEW-J) NOT = 0
+               COMPUTE GEN-NEW-I = GEN-I + 1
+               IF GEN-NEW-I > TAILLE
+                 MOVE 1 TO GEN-NEW-I
+               END-IF
+               MOVE GEN-J TO GEN-NEW-J
+             END-IF
+
+             MOVE GEN-NEW-I TO GEN-I
+             MOVE GEN-NEW-J TO GEN-J
+           END-PERFORM
+           .
+      *********************
+       FIN-GENERER-CARRE. EXIT.
+      *********************
+
+      ***********************
+       APPLIQUER-DECALAGE.
+      ***********************
+      * Decale chaque case du meme montant pour que la somme de
+      * chaque ligne/colonne/diagonale atteigne la constante
+      * demandee (la constante naturelle augmente de TAILLE fois
+      * le decalage), puis aplatit le resultat dans MATRICE au
+      * meme format que Matrix.
+           MOVE 0 TO CSTE-DECALAGE
+           IF CSTE-DEMANDEE NOT = 0
+             COMPUTE CSTE-RESTE =
+                 FUNCTION MOD(CSTE-DEMANDEE - CSTE-NATURELLE, TAILLE)
+             IF CSTE-RESTE = 0
+               COMPUTE CSTE-DECALAGE =
+                   (CSTE-DEMANDEE - CSTE-NATURELLE) / TAILLE
+             ELSE
+               DISPLAY "Constante demandee inatteignable pour "
+                       "cette taille, constante naturelle conservee."
+             END-IF
+           END-IF
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > TAILLE
+             PERFORM VARYING J FROM 1 BY 1 UNTIL J > TAILLE
+               ADD CSTE-DECALAGE TO Valeur(I J)
+               COMPUTE SOMME-INDICES = (I - 1) * TAILLE + J
+               MOVE Valeur(I J) TO MAT(SOMME-INDICES)
+             END-PERFORM
+           END-PERFORM
+           .
+      ***************************
+       FIN-APPLIQUER-DECALAGE. EXIT.
+      ***************************
+
+      *****************
+       PUBLIER-CARRE.
+      *****************
+           DISPLAY "-------------------------------"
+           DISPLAY "- Carre magique genere (" TAILLE "x" TAILLE ") -"
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > TAILLE
+             PERFORM VARYING J FROM 1 BY 1 UNTIL J > TAILLE
+               MOVE Valeur(I J) TO CHAMP-NUM
+               DISPLAY "    " CHAMP-NUM WITH NO ADVANCING
+             END-PERFORM
+             DISPLAY " "
+           END-PERFORM
+           DISPLAY "-------------------------------"
+           .
+      *********************
+       FIN-PUBLIER-CARRE. EXIT.
+      *********************
+
+      *****************
+       VERIFIER-CARRE.
+      *****************
+      * Revalidation interne avant publication : meme calcul de
+      * sommes que Matrix/Calcule, applique directement sur
+      * Tab-Matrix puisque le carre est deja charge en memoire.
+           PERFORM VARYING IND-ligne FROM 1 BY 1
+                                               UNTIL IND-ligne > TAILLE
+             PERFORM VARYING IND-Col FROM 1 BY 1
+                                               UNTIL IND-Col > TAILLE
+               ADD Valeur(IND-ligne IND-Col) TO Sm(IND-ligne)
+             END-PERFORM
+           END-PERFORM
+
+           PERFORM VARYING IND-Col FROM 1 BY 1
+                                               UNTIL IND-Col > TAILLE
+             PERFORM VARYING IND-ligne FROM 1 BY 1
+                                               UNTIL IND-ligne > TAILLE
+                 ADD Valeur(IND-ligne IND-Col) TO Sm(IND-Col + TAILLE)
+             END-PERFORM
+           END-PERFORM
+
+           PERFORM VARYING IND-Col FROM 1 BY 1
+                                               UNTIL IND-Col > TAILLE
+                 ADD Valeur(IND-col IND-Col) TO Sm(2 * TAILLE + 1)
+           END-PERFORM
+
+           PERFORM VARYING IND-ligne FROM 1 BY 1
+                                               UNTIL IND-ligne > TAILLE
+             PERFORM VARYING IND-col FROM 1 BY 1 UNTIL IND-col > TAILLE
+               COMPUTE SOMME-INDICES = IND-ligne + IND-col
+               IF SOMME-INDICES = TAILLE + 1
+                 ADD Valeur(IND-ligne IND-col)
+                                         TO Sm(2 * TAILLE + 2)
+               END-IF
+             END-PERFORM
+           END-PERFORM
+
+           SET Magique-Oui TO TRUE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I = NB-SOMMES
+             IF Sm(I) NOT = Sm(I + 1)
+               SET Magique-Non TO TRUE
+             END-IF
+           END-PERFORM
+
+           IF Magique-Oui
+             MOVE Sm(1) TO CHAMP-NUM
+             DISPLAY "Revalidation : carre magique confirme, "
+                     "constante " CHAMP-NUM "."
+           ELSE
+             DISPLAY "Revalidation : ATTENTION, le carre genere "
+                     "n'est pas magique !"
+           END-IF
+           .
+      *********************
+       FIN-VERIFIER-CARRE. EXIT.
+      *********************
+
+      *****************
+       ECRIRE-MATIN.
+      *****************
+      * Ecrit le carre genere au format MATRECIN, pret a etre lu
+      * par Matrix en mode lot pour une verification independante.
+           OPEN OUTPUT MATRIX-GEN-OUT
+           INITIALIZE MATRIX-RECORD-IN
+           MOVE TAILLE TO TAILLE-REC
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-COMP
+             MOVE MAT(I) TO VAL-REC(I)
+           END-PERFORM
+           WRITE MATRIX-RECORD-IN
+           CLOSE MATRIX-GEN-OUT
+           DISPLAY "Carre ecrit dans MATGENOUT pour Matrix."
+           .
+      *********************
+       FIN-ECRIRE-MATIN. EXIT.
+      *********************
+
+      ******
+       FIN.
+      ******
+           DISPLAY 'Fin de generation.'
+           STOP RUN.
+       END PROGRAM MatrixGen.
