@@ -0,0 +1,3 @@
+      * RAPPREC.cpy
+      * Ligne du rapport de synthese de fin de lot.
+       01 RAPPORT-RECORD           PIC X(132).
