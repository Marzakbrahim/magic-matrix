@@ -0,0 +1,23 @@
+      * MATRDEF.cpy
+      * Mise en page commune de la matrice et des sommes.
+      * Partagee entre Matrix et MatrixGen, pour que les deux
+      * programmes manipulent exactement la meme structure.
+      * La taille maximale supportee est 8x8 (NB-COMP = 64,
+      * NB-SOMMES = 2 * 8 + 2 = 18).
+
+      * Les entrées de l'utilisateurs :
+       01 MATRICE.
+           05 MAT OCCURS 64 TIMES PIC S9(3).
+
+      * La structure de la matrice qui permet de faire le calcul :
+       01 Tab-Matrix.
+           05 Ligne                 OCCURS 8 INDEXED BY IND-Ligne.
+             10 Colonne             OCCURS 8 INDEXED BY IND-col.
+               15 Valeur            PIC S9(3).
+
+      * Sm(1..TAILLE)            : sommes des lignes
+      * Sm(TAILLE+1..2*TAILLE)   : sommes des colonnes
+      * Sm(2*TAILLE+1)           : somme de la diagonale principale
+      * Sm(2*TAILLE+2)           : somme de la diagonale secondaire
+       01 Sommes.
+           05 Sm   OCCURS 18 PIC S9(4).
