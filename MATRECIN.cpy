@@ -0,0 +1,8 @@
+      * MATRECIN.cpy
+      * Enregistrement de l'extrait nocturne du CMS des casse-tete :
+      * la taille de la matrice suivie de ses valeurs, une valeur
+      * signee par cellule (jusqu'a 64 pour une matrice 8x8).
+       01 MATRIX-RECORD-IN.
+           05 TAILLE-REC          PIC 9(2).
+           05 VAL-REC OCCURS 64   PIC S9(3)
+                                   SIGN LEADING SEPARATE CHARACTER.
