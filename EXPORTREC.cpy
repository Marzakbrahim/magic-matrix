@@ -0,0 +1,5 @@
+      * EXPORTREC.cpy
+      * Enregistrement CSV pour l'equipe de mise en page : la
+      * matrice, les huit (ou plus) sommes, et le drapeau magique,
+      * separes par des virgules pour le script d'import InDesign.
+       01 EXPORT-RECORD            PIC X(512).
