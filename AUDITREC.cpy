@@ -0,0 +1,14 @@
+      * AUDITREC.cpy
+      * Enregistrement de la piste d'audit : un par matrice traitee,
+      * pour pouvoir prouver apres-coup quelles matrices ont ete
+      * verifiees et avec quel resultat (revue de fin de semaine).
+       01 AUDIT-RECORD.
+           05 AUDIT-HORODATE      PIC X(26).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 AUDIT-TAILLE        PIC 9(02).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 AUDIT-MATRICE OCCURS 64 PIC -999.
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 AUDIT-SOMMES  OCCURS 18 PIC -9999.
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 AUDIT-MAGIQUE       PIC X(01).
