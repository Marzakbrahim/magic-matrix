@@ -0,0 +1,6 @@
+      * CKPTREC.cpy
+      * Enregistrement de reprise : numero du dernier enregistrement
+      * d'entree traite avec succes, ecrit tous les N matrices pour
+      * permettre un redemarrage sans tout revalider depuis le debut.
+       01 CKPT-RECORD.
+           05 CKPT-DERNIER-NUM     PIC 9(08).
